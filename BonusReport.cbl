@@ -14,6 +14,34 @@
            SELECT PAYROLL-OUT
              ASSIGN TO "OUTPUT.RPT"
              ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT RATE-TABLE
+             ASSIGN TO "BONUSRT.DAT"
+             ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT REJECT-OUT
+             ASSIGN TO "REJECT.RPT"
+             ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT DISBURSE-OUT
+             ASSIGN TO "DISBURSE.DAT"
+             ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT CHECKPOINT-FILE
+             ASSIGN TO "CHECKPT.DAT"
+             ORGANIZATION IS LINE SEQUENTIAL
+             FILE STATUS IS WA-CHECKPT-FILE-STATUS.
+
+           SELECT BONUS-HISTORY
+             ASSIGN TO "BONUSHS.DAT"
+             ORGANIZATION IS INDEXED
+             ACCESS MODE IS DYNAMIC
+             RECORD KEY IS BH-KEY
+             FILE STATUS IS WA-HISTORY-FILE-STATUS.
+
+           SELECT ZERO-BONUS-OUT
+             ASSIGN TO "ZEROBON.RPT"
+             ORGANIZATION IS LINE SEQUENTIAL.
       *****************************************************************
        DATA DIVISION.
          FILE SECTION.
@@ -34,24 +62,116 @@
          FD  PAYROLL-OUT
              RECORD CONTAINS 80 CHARACTERS.
          01  PAYROLL-BONUS-RECORD       PIC X(80).
+         FD  RATE-TABLE
+             RECORD CONTAINS 4 CHARACTERS.
+         01  RATE-TABLE-REC.
+             05  RT-MIN-YEARS-SERVICE    PIC 99.
+             05  RT-BONUS-PERC           PIC V99.
+         FD  REJECT-OUT
+             RECORD CONTAINS 80 CHARACTERS.
+         01  REJECT-RECORD               PIC X(80).
+         FD  DISBURSE-OUT
+             RECORD CONTAINS 16 CHARACTERS.
+         01  DISBURSE-RECORD.
+             05  DR-EMPNO                PIC X(5).
+             05  DR-TERR-NO               PIC X(2).
+             05  DR-OFFICE-NO             PIC X(2).
+             05  DR-BONUS-AMT             PIC 9(5)V99.
+         FD  CHECKPOINT-FILE
+             RECORD CONTAINS 65 CHARACTERS.
+         01  CHECKPOINT-RECORD.
+             05  CK-RECORD-CTR            PIC 9(4).
+             05  CK-TERR-NO               PIC X(2).
+             05  CK-OFFICE-NO             PIC X(2).
+             05  CK-OFFICE-TOTAL          PIC 9(7)V99.
+             05  CK-OFFICE-EMP-CTR        PIC 9(4).
+             05  CK-TERR-TOTAL            PIC 9(8)V99.
+             05  CK-TERR-EMP-CTR          PIC 9(4).
+             05  CK-GRAND-TOTAL           PIC 9(9)V99.
+             05  CK-GRAND-EMP-CTR         PIC 9(4).
+             05  CK-ZERO-BONUS-CTR        PIC 9(4).
+             05  CK-REJECT-CTR            PIC 9(4).
+             05  CK-DUPLICATE-CTR         PIC 9(4).
+             05  CK-PAGE-CTR              PIC 999.
+         FD  BONUS-HISTORY
+             RECORD CONTAINS 28 CHARACTERS.
+         01  BONUS-HISTORY-RECORD.
+             05  BH-KEY.
+                 10  BH-EMPNO             PIC X(5).
+                 10  BH-RUN-YEAR          PIC 9(4).
+             05  BH-TERR-NO               PIC X(2).
+             05  BH-OFFICE-NO             PIC X(2).
+             05  BH-BONUS-AMT             PIC 9(5)V99.
+             05  BH-RUN-DATE              PIC 9(8).
+         FD  ZERO-BONUS-OUT
+             RECORD CONTAINS 80 CHARACTERS.
+         01  ZERO-BONUS-RECORD           PIC X(80).
          WORKING-STORAGE SECTION.
          01  WORK-AREAS.
              05  WA-ARE-THERE-MORE-RECORDS PIC X(3)  VALUE 'YES'.
                  88  WA-MORE-RECORDS                 VALUE 'YES'.
                  88  WA-NO-MORE-RECORDS              VALUE 'NO '.
+             05  WA-ARE-THERE-MORE-RATES   PIC X(3)  VALUE 'YES'.
+                 88  WA-MORE-RATES                   VALUE 'YES'.
+                 88  WA-NO-MORE-RATES                VALUE 'NO '.
+             05  WA-RECORD-STATUS       PIC X(3)     VALUE 'OK '.
+                 88  WA-RECORD-OK                    VALUE 'OK '.
+                 88  WA-RECORD-BAD                   VALUE 'BAD'.
+             05  WA-REJECT-CTR          PIC 9(4)     VALUE ZEROS.
+             05  WA-CHECKPT-FILE-STATUS PIC X(2)     VALUE SPACES.
+             05  WA-CHECKPOINT-INTERVAL PIC 9(4)     VALUE 0001.
+             05  WA-CKPT-QUOT            PIC 9(4)     VALUE ZEROS.
+             05  WA-CKPT-REM             PIC 9(4)     VALUE ZEROS.
+             05  WA-RESTART-SW          PIC X(3)     VALUE 'NO '.
+                 88  WA-IS-RESTART                   VALUE 'YES'.
+             05  WA-RESTART-RECORD-CTR  PIC 9(4)     VALUE ZEROS.
+             05  WA-RESTART-TERR-NO     PIC XX       VALUE SPACES.
+             05  WA-RESTART-OFFICE-NO   PIC XX       VALUE SPACES.
+             05  WA-RESTART-OFFICE-TOTAL   PIC 9(7)V99  VALUE ZEROS.
+             05  WA-RESTART-OFFICE-EMP-CTR PIC 9(4)     VALUE ZEROS.
+             05  WA-RESTART-TERR-TOTAL     PIC 9(8)V99  VALUE ZEROS.
+             05  WA-RESTART-TERR-EMP-CTR   PIC 9(4)     VALUE ZEROS.
+             05  WA-RESTART-GRAND-TOTAL    PIC 9(9)V99  VALUE ZEROS.
+             05  WA-RESTART-GRAND-EMP-CTR  PIC 9(4)     VALUE ZEROS.
+             05  WA-RESTART-ZERO-BONUS-CTR PIC 9(4)     VALUE ZEROS.
+             05  WA-RESTART-REJECT-CTR     PIC 9(4)     VALUE ZEROS.
+             05  WA-RESTART-DUPLICATE-CTR  PIC 9(4)     VALUE ZEROS.
+             05  WA-RESTART-PAGE-CTR       PIC 999      VALUE ZEROS.
+             05  WA-ARE-THERE-MORE-CKPTS PIC X(3)    VALUE 'YES'.
+                 88  WA-MORE-CKPTS                   VALUE 'YES'.
+                 88  WA-NO-MORE-CKPTS                VALUE 'NO '.
+             05  WA-HISTORY-FILE-STATUS PIC X(2)     VALUE SPACES.
+             05  WA-HISTORY-STATUS      PIC X(3)     VALUE 'NEW'.
+                 88  WA-ALREADY-PAID                 VALUE 'DUP'.
+                 88  WA-NOT-PAID                     VALUE 'NEW'.
+             05  WA-DUPLICATE-CTR       PIC 9(4)     VALUE ZEROS.
              05  WA-FIRST-RECORD        PIC X(3)     VALUE 'YES'.
              05  WA-RECORD-CTR          PIC 9(4)     VALUE ZEROS.
              05  WA-PAGE-CTR            PIC 999      VALUE ZEROS.
              05  WA-OLD-OFFICE-NO       PIC XX       VALUE ZEROS.
              05  WA-OLD-TERR-NO         PIC XX       VALUE ZEROS.
              05  WA-BONUS-AMT           PIC 99999V99 VALUE ZEROS.
+             05  WA-OFFICE-TOTAL        PIC 9(7)V99  VALUE ZEROS.
+             05  WA-OFFICE-EMP-CTR      PIC 9(4)     VALUE ZEROS.
+             05  WA-TERR-TOTAL          PIC 9(8)V99  VALUE ZEROS.
+             05  WA-TERR-EMP-CTR        PIC 9(4)     VALUE ZEROS.
+             05  WA-GRAND-TOTAL         PIC 9(9)V99  VALUE ZEROS.
+             05  WA-GRAND-EMP-CTR       PIC 9(4)     VALUE ZEROS.
+             05  WA-ZERO-BONUS-CTR      PIC 9(4)     VALUE ZEROS.
+             05  WA-BONUS-PCT           PIC V99      VALUE ZEROS.
+             05  WA-YEARS-SERVICE       PIC 99       VALUE ZEROS.
+             05  WA-BEST-MIN-YEARS      PIC 99       VALUE ZEROS.
              05  WA-TODAY-DATE.
                  10  WA-IN-YR           PIC 9(4).
                  10  WA-IN-MO           PIC 99.
                  10  WA-IN-DAY          PIC 99.
          01  WORK-CONSTANTS.
-             05  WC-BONUS-PERC          PIC V99      VALUE .10.
-             05  WC-YEAR-AFTER         PIC 9(4)     VALUE 1994.
+             05  WC-RATE-COUNT          PIC 99       VALUE ZEROS.
+         01  RATE-TABLE-AREA.
+             05  RTA-ENTRY              OCCURS 20 TIMES
+                                         INDEXED BY RTA-IDX.
+                 10  RTA-MIN-YEARS      PIC 99.
+                 10  RTA-BONUS-PERC     PIC V99.
          01  PAGE-HEADING.
              05                         PIC X(40)    VALUE SPACES.
              05                         PIC X(13)  
@@ -91,31 +211,265 @@
              05  BIL-EMPNAME            PIC X(20).
              05  BIL-BONUS-AMOUNT       PIC $ZZ,ZZZ.ZZ.
              05                         PIC X(40)    VALUE SPACES.
+         01  OFFICE-TOTAL-LINE.
+             05                         PIC X(10)    VALUE SPACES.
+             05                         PIC X(20)
+                 VALUE 'OFFICE TOTAL BONUS: '.
+             05  OT-TOTAL-AMOUNT        PIC $Z,ZZZ,ZZ9.99.
+             05                         PIC X(5)     VALUE SPACES.
+             05                         PIC X(11)
+                 VALUE ' EMPLOYEES:'.
+             05  OT-EMP-COUNT           PIC ZZZ9.
+             05                         PIC X(17)    VALUE SPACES.
+         01  TERR-TOTAL-LINE.
+             05                         PIC X(10)    VALUE SPACES.
+             05                         PIC X(20)
+                 VALUE 'TERR.  TOTAL BONUS: '.
+             05  TT-TOTAL-AMOUNT        PIC $ZZ,ZZZ,ZZ9.99.
+             05                         PIC X(5)     VALUE SPACES.
+             05                         PIC X(11)
+                 VALUE ' EMPLOYEES:'.
+             05  TT-EMP-COUNT           PIC ZZZ9.
+             05                         PIC X(16)    VALUE SPACES.
+         01  GRAND-TOTAL-HEADING.
+             05                         PIC X(27)    VALUE SPACES.
+             05                         PIC X(26)
+                 VALUE 'B O N U S   G R A N D   T'.
+             05                         PIC X(27)
+                 VALUE 'O T A L'                      .
+         01  GRAND-TOTAL-LINE-1.
+             05                         PIC X(10)    VALUE SPACES.
+             05                         PIC X(20)
+                 VALUE 'GRAND TOTAL BONUS:  '.
+             05  GT-TOTAL-AMOUNT        PIC $$$$,$$$,$$9.99.
+             05                         PIC X(4)     VALUE SPACES.
+             05                         PIC X(11)
+                 VALUE ' EMPLOYEES:'.
+             05  GT-EMP-COUNT           PIC ZZZ9.
+             05                         PIC X(16)    VALUE SPACES.
+         01  GRAND-TOTAL-LINE-2.
+             05                         PIC X(10)    VALUE SPACES.
+             05                         PIC X(31)
+                 VALUE 'EMPLOYEES RECEIVING NO BONUS: '.
+             05  GT-ZERO-BONUS-COUNT    PIC ZZZ9.
+             05                         PIC X(35)    VALUE SPACES.
+         01  GRAND-TOTAL-LINE-3.
+             05                         PIC X(10)    VALUE SPACES.
+             05                         PIC X(24)
+                 VALUE 'RECORDS REJECTED (BAD):'.
+             05  GT-REJECT-COUNT        PIC ZZZ9.
+             05                         PIC X(42)    VALUE SPACES.
+         01  GRAND-TOTAL-LINE-4.
+             05                         PIC X(10)    VALUE SPACES.
+             05                         PIC X(34)
+                 VALUE 'SKIPPED (ALREADY PAID THIS YEAR):'.
+             05  GT-DUPLICATE-COUNT     PIC ZZZ9.
+             05                         PIC X(32)    VALUE SPACES.
+         01  REJECT-LINE.
+             05                         PIC X(6)     VALUE 'RCD #'.
+             05  RJ-RECORD-NO           PIC ZZZ9.
+             05                         PIC X(2)     VALUE SPACES.
+             05                         PIC X(6)     VALUE 'EMPNO '.
+             05  RJ-EMPNO               PIC X(5).
+             05                         PIC X(2)     VALUE SPACES.
+             05  RJ-REASON              PIC X(40).
+             05                         PIC X(15)    VALUE SPACES.
+         01  ZERO-BONUS-HEADING.
+             05                         PIC X(6)     VALUE 'EMPNO '.
+             05                         PIC X(2)     VALUE SPACES.
+             05                         PIC X(20)
+                 VALUE 'EMPLOYEE NAME       '.
+             05                         PIC X(6)     VALUE 'TERR  '.
+             05                         PIC X(6)     VALUE 'OFFICE'.
+             05                         PIC X(9)     VALUE 'HIRE DATE'.
+             05                         PIC X(31)    VALUE SPACES.
+         01  ZERO-BONUS-DETAIL-LINE.
+             05  ZB-EMPNO               PIC X(5).
+             05                         PIC X(3)     VALUE SPACES.
+             05  ZB-EMPNAME             PIC X(20).
+             05                         PIC X(2)     VALUE SPACES.
+             05  ZB-TERR-NO             PIC XX.
+             05                         PIC X(4)     VALUE SPACES.
+             05  ZB-OFFICE-NO           PIC XX.
+             05                         PIC X(4)     VALUE SPACES.
+             05  ZB-HIRE-MO             PIC 99.
+             05                         PIC X        VALUE '/'.
+             05  ZB-HIRE-DAY            PIC 99.
+             05                         PIC X        VALUE '/'.
+             05  ZB-HIRE-YR             PIC 9(4).
+             05                         PIC X(28)    VALUE SPACES.
       *****************************************************************
        PROCEDURE DIVISION.
        100-MAIN-MOD.
          PERFORM 800-OPEN-FILES-MOD
          PERFORM 200-GET-DATE
+
+         IF WA-IS-RESTART
+           PERFORM 150-REPOSITION-MOD
+         END-IF
+
          PERFORM UNTIL WA-NO-MORE-RECORDS
            READ PAYROLL-MASTER
              AT END
                MOVE 'NO ' TO WA-ARE-THERE-MORE-RECORDS
              NOT AT END
                ADD 1 TO WA-RECORD-CTR
-               PERFORM 300-CALC-MOD
+               PERFORM 250-VALIDATE-RECORD-MOD
+               IF WA-RECORD-OK
+                 PERFORM 300-CALC-MOD
+               END-IF
+
+               DIVIDE WA-RECORD-CTR BY WA-CHECKPOINT-INTERVAL
+                 GIVING WA-CKPT-QUOT REMAINDER WA-CKPT-REM
+               IF WA-CKPT-REM = ZERO
+                 PERFORM 330-WRITE-CHECKPOINT-MOD
+               END-IF
          END-PERFORM
+         PERFORM 700-PRINT-GRAND-TOTAL-MOD
+         PERFORM 950-CLEAR-CHECKPOINT-MOD
          PERFORM 900-CLOSE-FILES-MOD
          STOP RUN.
+      *****************************************************************
+       150-REPOSITION-MOD.
+         DISPLAY 'RESTARTING AFTER RECORD NUMBER ',
+             WA-RESTART-RECORD-CTR
+
+         PERFORM UNTIL WA-RECORD-CTR >= WA-RESTART-RECORD-CTR
+                 OR WA-NO-MORE-RECORDS
+           READ PAYROLL-MASTER
+             AT END
+               MOVE 'NO ' TO WA-ARE-THERE-MORE-RECORDS
+             NOT AT END
+               ADD 1 TO WA-RECORD-CTR
+         END-PERFORM
+
+         MOVE WA-RESTART-TERR-NO   TO WA-OLD-TERR-NO
+         MOVE WA-RESTART-OFFICE-NO TO WA-OLD-OFFICE-NO
+         MOVE WA-RESTART-OFFICE-TOTAL   TO WA-OFFICE-TOTAL
+         MOVE WA-RESTART-OFFICE-EMP-CTR TO WA-OFFICE-EMP-CTR
+         MOVE WA-RESTART-TERR-TOTAL     TO WA-TERR-TOTAL
+         MOVE WA-RESTART-TERR-EMP-CTR   TO WA-TERR-EMP-CTR
+         MOVE WA-RESTART-GRAND-TOTAL    TO WA-GRAND-TOTAL
+         MOVE WA-RESTART-GRAND-EMP-CTR  TO WA-GRAND-EMP-CTR
+         MOVE WA-RESTART-ZERO-BONUS-CTR TO WA-ZERO-BONUS-CTR
+         MOVE WA-RESTART-REJECT-CTR     TO WA-REJECT-CTR
+         MOVE WA-RESTART-DUPLICATE-CTR  TO WA-DUPLICATE-CTR
+         MOVE WA-RESTART-PAGE-CTR       TO WA-PAGE-CTR
+         MOVE 'NO ' TO WA-FIRST-RECORD
+         PERFORM 400-HEADING-MOD.
       *****************************************************************
        200-GET-DATE.
-         DISPLAY "PLEASE ENTER TODAY'S DATE(YYYYMMDD): "
-         ACCEPT WA-TODAY-DATE
-               
+         ACCEPT WA-TODAY-DATE FROM COMMAND-LINE
+
+         IF WA-TODAY-DATE NOT NUMERIC OR WA-TODAY-DATE = ZERO
+           ACCEPT WA-TODAY-DATE FROM DATE YYYYMMDD
+         END-IF
+
          MOVE WA-IN-MO  TO PH-HEAD-MO
          MOVE WA-IN-DAY TO PH-HEAD-DAY
          MOVE WA-IN-YR  TO PH-HEAD-YR.
+      *****************************************************************
+       250-VALIDATE-RECORD-MOD.
+         MOVE 'OK ' TO WA-RECORD-STATUS
+
+         EVALUATE TRUE
+           WHEN ANNUAL-SALARY-IN NOT NUMERIC
+                OR ANNUAL-SALARY-IN = ZERO
+             MOVE 'BAD' TO WA-RECORD-STATUS
+             MOVE 'INVALID OR ZERO ANNUAL SALARY' TO RJ-REASON
+           WHEN TERR-NO-IN = SPACES
+             MOVE 'BAD' TO WA-RECORD-STATUS
+             MOVE 'BLANK TERRITORY CODE' TO RJ-REASON
+           WHEN OFFICE-NO-IN = SPACES
+             MOVE 'BAD' TO WA-RECORD-STATUS
+             MOVE 'BLANK OFFICE CODE' TO RJ-REASON
+           WHEN HIRE-DATE-MO-IN NOT NUMERIC
+                OR HIRE-DATE-DAY-IN NOT NUMERIC
+                OR HIRE-DATE-YR-IN NOT NUMERIC
+             MOVE 'BAD' TO WA-RECORD-STATUS
+             MOVE 'NON-NUMERIC HIRE DATE' TO RJ-REASON
+           WHEN HIRE-DATE-MO-IN < 1 OR HIRE-DATE-MO-IN > 12
+                OR HIRE-DATE-DAY-IN < 1 OR HIRE-DATE-DAY-IN > 31
+                OR HIRE-DATE-YR-IN < 1900
+                OR HIRE-DATE-YR-IN > WA-IN-YR
+             MOVE 'BAD' TO WA-RECORD-STATUS
+             MOVE 'IMPOSSIBLE HIRE DATE' TO RJ-REASON
+         END-EVALUATE
+
+         IF WA-RECORD-BAD
+           PERFORM 260-WRITE-REJECT-MOD
+         END-IF.
+      *****************************************************************
+       260-WRITE-REJECT-MOD.
+         ADD 1 TO WA-REJECT-CTR
+         MOVE WA-RECORD-CTR TO RJ-RECORD-NO
+         MOVE EMPNO-IN      TO RJ-EMPNO
+         WRITE REJECT-RECORD FROM REJECT-LINE
+           AFTER ADVANCING 1 LINES.
+      *****************************************************************
+       270-CHECK-SEQUENCE-MOD.
+         IF WA-FIRST-RECORD = 'NO '
+           IF TERR-NO-IN < WA-OLD-TERR-NO
+              OR (TERR-NO-IN = WA-OLD-TERR-NO
+                  AND OFFICE-NO-IN < WA-OLD-OFFICE-NO)
+             DISPLAY 'CH0901.DAT OUT OF TERRITORY/OFFICE SEQUENCE '
+                'AT RECORD NUMBER ', WA-RECORD-CTR
+             STOP RUN
+           END-IF
+         END-IF.
+      *****************************************************************
+       280-COMPUTE-SERVICE-MOD.
+         COMPUTE WA-YEARS-SERVICE = WA-IN-YR - HIRE-DATE-YR-IN
+
+         IF WA-YEARS-SERVICE > ZERO
+             AND (HIRE-DATE-MO-IN > WA-IN-MO
+               OR (HIRE-DATE-MO-IN = WA-IN-MO
+                   AND HIRE-DATE-DAY-IN > WA-IN-DAY))
+           SUBTRACT 1 FROM WA-YEARS-SERVICE
+         END-IF.
+      *****************************************************************
+       285-LOOKUP-RATE-MOD.
+         MOVE ZERO TO WA-BONUS-PCT
+         MOVE ZERO TO WA-BEST-MIN-YEARS
+         SET RTA-IDX TO 1
+
+         PERFORM UNTIL RTA-IDX > WC-RATE-COUNT
+           IF WA-YEARS-SERVICE >= RTA-MIN-YEARS (RTA-IDX)
+              AND RTA-MIN-YEARS (RTA-IDX) >= WA-BEST-MIN-YEARS
+             MOVE RTA-MIN-YEARS (RTA-IDX)  TO WA-BEST-MIN-YEARS
+             MOVE RTA-BONUS-PERC (RTA-IDX) TO WA-BONUS-PCT
+           END-IF
+           SET RTA-IDX UP BY 1
+         END-PERFORM.
+      *****************************************************************
+       290-CHECK-HISTORY-MOD.
+         MOVE EMPNO-IN TO BH-EMPNO
+         MOVE WA-IN-YR TO BH-RUN-YEAR
+
+         READ BONUS-HISTORY
+           INVALID KEY
+             MOVE 'NEW' TO WA-HISTORY-STATUS
+           NOT INVALID KEY
+             MOVE 'DUP' TO WA-HISTORY-STATUS
+         END-READ.
+      *****************************************************************
+       295-WRITE-HISTORY-MOD.
+         MOVE EMPNO-IN     TO BH-EMPNO
+         MOVE WA-IN-YR     TO BH-RUN-YEAR
+         MOVE TERR-NO-IN   TO BH-TERR-NO
+         MOVE OFFICE-NO-IN TO BH-OFFICE-NO
+         MOVE WA-BONUS-AMT TO BH-BONUS-AMT
+         MOVE WA-TODAY-DATE TO BH-RUN-DATE
+
+         WRITE BONUS-HISTORY-RECORD
+           INVALID KEY
+             DISPLAY 'ERROR WRITING BONUS HISTORY FOR EMPNO ',
+                 EMPNO-IN
+         END-WRITE.
       *****************************************************************
        300-CALC-MOD.
+         PERFORM 270-CHECK-SEQUENCE-MOD
+
          EVALUATE TRUE
            WHEN WA-FIRST-RECORD = 'YES'
              MOVE OFFICE-NO-IN TO WA-OLD-OFFICE-NO
@@ -124,32 +478,89 @@
              MOVE 'NO ' TO WA-FIRST-RECORD
            WHEN TERR-NO-IN NOT = WA-OLD-TERR-NO
              DISPLAY "BREAK TERR"
+             PERFORM 650-PRINT-OFFICE-TOTAL-MOD
+             PERFORM 550-PRINT-TERR-TOTAL-MOD
              PERFORM 500-TERR-BREAK
            WHEN OFFICE-NO-IN NOT = WA-OLD-OFFICE-NO
              DISPLAY "BREAK OFFICE"
+             PERFORM 650-PRINT-OFFICE-TOTAL-MOD
              PERFORM 600-OFFICE-BREAK
          END-EVALUATE
-         
+
          MOVE EMPNAME-IN   TO BIL-EMPNAME
-         
-         IF HIRE-DATE-YR-IN < WC-YEAR-AFTER
-           DISPLAY HIRE-DATE-YR-IN
-           COMPUTE WA-BONUS-AMT = ANNUAL-SALARY-IN * WC-BONUS-PERC
-           ADD WA-BONUS-AMT TO ANNUAL-SALARY-IN
-             ON SIZE ERROR
-               DISPLAY 'TOTAL TERRITORY SALARY FIELD SHORT FOR RECORD '
-                  'NUMBER,  ', WA-RECORD-CTR
-               STOP RUN
-             NOT ON SIZE ERROR
-               CONTINUE
-           END-ADD
-           MOVE WA-BONUS-AMT TO BIL-BONUS-AMOUNT
-         ELSE
+
+         PERFORM 280-COMPUTE-SERVICE-MOD
+         PERFORM 290-CHECK-HISTORY-MOD
+
+         IF WA-ALREADY-PAID
+           MOVE ZERO TO WA-BONUS-AMT
            MOVE ZERO TO BIL-BONUS-AMOUNT
+           ADD 1 TO WA-DUPLICATE-CTR
+         ELSE
+           PERFORM 285-LOOKUP-RATE-MOD
+
+           IF WA-BONUS-PCT > ZERO
+             COMPUTE WA-BONUS-AMT = ANNUAL-SALARY-IN * WA-BONUS-PCT
+             ADD WA-BONUS-AMT TO ANNUAL-SALARY-IN
+               ON SIZE ERROR
+                 DISPLAY 'TOTAL TERRITORY SALARY FIELD SHORT FOR '
+                    'RECORD NUMBER,  ', WA-RECORD-CTR
+                 STOP RUN
+               NOT ON SIZE ERROR
+                 CONTINUE
+             END-ADD
+             MOVE WA-BONUS-AMT TO BIL-BONUS-AMOUNT
+             PERFORM 320-WRITE-DISBURSE-MOD
+             PERFORM 295-WRITE-HISTORY-MOD
+           ELSE
+             MOVE ZERO TO WA-BONUS-AMT
+             MOVE ZERO TO BIL-BONUS-AMOUNT
+             ADD 1 TO WA-ZERO-BONUS-CTR
+             PERFORM 325-WRITE-ZERO-BONUS-MOD
+           END-IF
          END-IF
-                 
+
          WRITE PAYROLL-BONUS-RECORD FROM BONUS-INFO-LINE
-           AFTER ADVANCING 2 LINES.
+           AFTER ADVANCING 2 LINES
+
+         ADD WA-BONUS-AMT TO WA-OFFICE-TOTAL WA-TERR-TOTAL
+                             WA-GRAND-TOTAL
+         ADD 1 TO WA-OFFICE-EMP-CTR WA-TERR-EMP-CTR
+                  WA-GRAND-EMP-CTR.
+      *****************************************************************
+       320-WRITE-DISBURSE-MOD.
+         MOVE EMPNO-IN      TO DR-EMPNO
+         MOVE TERR-NO-IN    TO DR-TERR-NO
+         MOVE OFFICE-NO-IN  TO DR-OFFICE-NO
+         MOVE WA-BONUS-AMT  TO DR-BONUS-AMT
+         WRITE DISBURSE-RECORD.
+      *****************************************************************
+       325-WRITE-ZERO-BONUS-MOD.
+         MOVE EMPNO-IN         TO ZB-EMPNO
+         MOVE EMPNAME-IN       TO ZB-EMPNAME
+         MOVE TERR-NO-IN       TO ZB-TERR-NO
+         MOVE OFFICE-NO-IN     TO ZB-OFFICE-NO
+         MOVE HIRE-DATE-MO-IN  TO ZB-HIRE-MO
+         MOVE HIRE-DATE-DAY-IN TO ZB-HIRE-DAY
+         MOVE HIRE-DATE-YR-IN  TO ZB-HIRE-YR
+         WRITE ZERO-BONUS-RECORD FROM ZERO-BONUS-DETAIL-LINE
+           AFTER ADVANCING 1 LINES.
+      *****************************************************************
+       330-WRITE-CHECKPOINT-MOD.
+         MOVE WA-RECORD-CTR    TO CK-RECORD-CTR
+         MOVE WA-OLD-TERR-NO   TO CK-TERR-NO
+         MOVE WA-OLD-OFFICE-NO TO CK-OFFICE-NO
+         MOVE WA-OFFICE-TOTAL   TO CK-OFFICE-TOTAL
+         MOVE WA-OFFICE-EMP-CTR TO CK-OFFICE-EMP-CTR
+         MOVE WA-TERR-TOTAL     TO CK-TERR-TOTAL
+         MOVE WA-TERR-EMP-CTR   TO CK-TERR-EMP-CTR
+         MOVE WA-GRAND-TOTAL    TO CK-GRAND-TOTAL
+         MOVE WA-GRAND-EMP-CTR  TO CK-GRAND-EMP-CTR
+         MOVE WA-ZERO-BONUS-CTR TO CK-ZERO-BONUS-CTR
+         MOVE WA-REJECT-CTR     TO CK-REJECT-CTR
+         MOVE WA-DUPLICATE-CTR  TO CK-DUPLICATE-CTR
+         MOVE WA-PAGE-CTR       TO CK-PAGE-CTR
+         WRITE CHECKPOINT-RECORD.
       *****************************************************************
        400-HEADING-MOD.
          ADD 1 TO WA-PAGE-CTR
@@ -168,17 +579,145 @@
        500-TERR-BREAK.
          MOVE TERR-NO-IN TO WA-OLD-TERR-NO
          PERFORM 600-OFFICE-BREAK.
+      *****************************************************************
+       550-PRINT-TERR-TOTAL-MOD.
+         MOVE WA-TERR-TOTAL     TO TT-TOTAL-AMOUNT
+         MOVE WA-TERR-EMP-CTR   TO TT-EMP-COUNT
+         WRITE PAYROLL-BONUS-RECORD FROM TERR-TOTAL-LINE
+             AFTER ADVANCING 2 LINES
+         MOVE ZEROS TO WA-TERR-TOTAL
+         MOVE ZEROS TO WA-TERR-EMP-CTR.
       *****************************************************************
        600-OFFICE-BREAK.
          MOVE OFFICE-NO-IN TO WA-OLD-OFFICE-NO
          IF TERR-NO-IN = WA-OLD-TERR-NO
             PERFORM 400-HEADING-MOD
          END-IF.
+      *****************************************************************
+       650-PRINT-OFFICE-TOTAL-MOD.
+         MOVE WA-OFFICE-TOTAL   TO OT-TOTAL-AMOUNT
+         MOVE WA-OFFICE-EMP-CTR TO OT-EMP-COUNT
+         WRITE PAYROLL-BONUS-RECORD FROM OFFICE-TOTAL-LINE
+             AFTER ADVANCING 2 LINES
+         MOVE ZEROS TO WA-OFFICE-TOTAL
+         MOVE ZEROS TO WA-OFFICE-EMP-CTR.
+      *****************************************************************
+       700-PRINT-GRAND-TOTAL-MOD.
+         IF WA-RECORD-CTR NOT = ZERO
+           IF WA-GRAND-EMP-CTR NOT = ZERO
+             PERFORM 650-PRINT-OFFICE-TOTAL-MOD
+             PERFORM 550-PRINT-TERR-TOTAL-MOD
+           END-IF
+
+           MOVE WA-GRAND-TOTAL      TO GT-TOTAL-AMOUNT
+           MOVE WA-GRAND-EMP-CTR    TO GT-EMP-COUNT
+           MOVE WA-ZERO-BONUS-CTR   TO GT-ZERO-BONUS-COUNT
+           MOVE WA-REJECT-CTR       TO GT-REJECT-COUNT
+           MOVE WA-DUPLICATE-CTR    TO GT-DUPLICATE-COUNT
+           WRITE PAYROLL-BONUS-RECORD FROM GRAND-TOTAL-HEADING
+               AFTER ADVANCING PAGE
+           WRITE PAYROLL-BONUS-RECORD FROM GRAND-TOTAL-LINE-1
+               AFTER ADVANCING 2 LINES
+           WRITE PAYROLL-BONUS-RECORD FROM GRAND-TOTAL-LINE-2
+               AFTER ADVANCING 2 LINES
+           WRITE PAYROLL-BONUS-RECORD FROM GRAND-TOTAL-LINE-3
+               AFTER ADVANCING 2 LINES
+           WRITE PAYROLL-BONUS-RECORD FROM GRAND-TOTAL-LINE-4
+               AFTER ADVANCING 2 LINES
+         END-IF.
       *****************************************************************
        800-OPEN-FILES-MOD.
-         OPEN    INPUT  PAYROLL-MASTER
-                 OUTPUT PAYROLL-OUT.
+         OPEN INPUT PAYROLL-MASTER
+                    RATE-TABLE
+         PERFORM 850-LOAD-RATE-TABLE-MOD
+         PERFORM 860-CHECK-RESTART-MOD
+
+         IF WA-IS-RESTART
+           OPEN EXTEND PAYROLL-OUT
+                       REJECT-OUT
+                       DISBURSE-OUT
+                       ZERO-BONUS-OUT
+         ELSE
+           OPEN OUTPUT PAYROLL-OUT
+                       REJECT-OUT
+                       DISBURSE-OUT
+                       ZERO-BONUS-OUT
+         END-IF
+
+         PERFORM 870-OPEN-HISTORY-MOD
+         PERFORM 880-WRITE-ZERO-BONUS-HEADING-MOD.
+      *****************************************************************
+       850-LOAD-RATE-TABLE-MOD.
+         PERFORM UNTIL WA-NO-MORE-RATES
+           READ RATE-TABLE
+             AT END
+               MOVE 'NO ' TO WA-ARE-THERE-MORE-RATES
+             NOT AT END
+               IF WC-RATE-COUNT < 20
+                 ADD 1 TO WC-RATE-COUNT
+                 SET RTA-IDX TO WC-RATE-COUNT
+                 MOVE RT-MIN-YEARS-SERVICE TO RTA-MIN-YEARS (RTA-IDX)
+                 MOVE RT-BONUS-PERC TO RTA-BONUS-PERC (RTA-IDX)
+               ELSE
+                 DISPLAY 'BONUSRT.DAT HAS MORE THAN 20 RATE ROWS -- '
+                    'EXTRA ROWS IGNORED'
+               END-IF
+         END-PERFORM
+         CLOSE RATE-TABLE.
+      *****************************************************************
+       860-CHECK-RESTART-MOD.
+         OPEN INPUT CHECKPOINT-FILE
+         IF WA-CHECKPT-FILE-STATUS = '00'
+           PERFORM UNTIL WA-NO-MORE-CKPTS
+             READ CHECKPOINT-FILE
+               AT END
+                 MOVE 'NO ' TO WA-ARE-THERE-MORE-CKPTS
+               NOT AT END
+                 MOVE CK-RECORD-CTR TO WA-RESTART-RECORD-CTR
+                 MOVE CK-TERR-NO    TO WA-RESTART-TERR-NO
+                 MOVE CK-OFFICE-NO  TO WA-RESTART-OFFICE-NO
+                 MOVE CK-OFFICE-TOTAL   TO WA-RESTART-OFFICE-TOTAL
+                 MOVE CK-OFFICE-EMP-CTR TO WA-RESTART-OFFICE-EMP-CTR
+                 MOVE CK-TERR-TOTAL     TO WA-RESTART-TERR-TOTAL
+                 MOVE CK-TERR-EMP-CTR   TO WA-RESTART-TERR-EMP-CTR
+                 MOVE CK-GRAND-TOTAL    TO WA-RESTART-GRAND-TOTAL
+                 MOVE CK-GRAND-EMP-CTR  TO WA-RESTART-GRAND-EMP-CTR
+                 MOVE CK-ZERO-BONUS-CTR TO WA-RESTART-ZERO-BONUS-CTR
+                 MOVE CK-REJECT-CTR     TO WA-RESTART-REJECT-CTR
+                 MOVE CK-DUPLICATE-CTR  TO WA-RESTART-DUPLICATE-CTR
+                 MOVE CK-PAGE-CTR       TO WA-RESTART-PAGE-CTR
+           END-PERFORM
+           CLOSE CHECKPOINT-FILE
+           IF WA-RESTART-RECORD-CTR > ZERO
+             MOVE 'YES' TO WA-RESTART-SW
+           END-IF
+         END-IF
+
+         OPEN OUTPUT CHECKPOINT-FILE.
+      *****************************************************************
+       870-OPEN-HISTORY-MOD.
+         OPEN I-O BONUS-HISTORY
+         IF WA-HISTORY-FILE-STATUS = '35'
+           OPEN OUTPUT BONUS-HISTORY
+           CLOSE BONUS-HISTORY
+           OPEN I-O BONUS-HISTORY
+         END-IF.
+      *****************************************************************
+       880-WRITE-ZERO-BONUS-HEADING-MOD.
+         IF NOT WA-IS-RESTART
+           WRITE ZERO-BONUS-RECORD FROM ZERO-BONUS-HEADING
+             AFTER ADVANCING 1 LINES
+         END-IF.
       *****************************************************************
        900-CLOSE-FILES-MOD.
          CLOSE   PAYROLL-MASTER
-                 PAYROLL-OUT.
\ No newline at end of file
+                 PAYROLL-OUT
+                 REJECT-OUT
+                 DISBURSE-OUT
+                 ZERO-BONUS-OUT
+                 BONUS-HISTORY
+                 CHECKPOINT-FILE.
+      *****************************************************************
+       950-CLEAR-CHECKPOINT-MOD.
+         CLOSE CHECKPOINT-FILE
+         OPEN OUTPUT CHECKPOINT-FILE.
\ No newline at end of file
